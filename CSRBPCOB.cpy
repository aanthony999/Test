@@ -0,0 +1,8 @@
+      *****************************************************************
+      * CSRBPCOB - LANGUAGE ENVIRONMENT REFERENCE PATTERN CALLABLE     *
+      *            SERVICES - DIRECTION CONSTANTS FOR CSRIRP.          *
+      *            COPY THIS MEMBER INTO WORKING-STORAGE IN ANY        *
+      *            PROGRAM THAT ESTABLISHES A REFERENCE PATTERN.       *
+      *****************************************************************
+       1   CSRFORWARD PIC S9(9) COMP VALUE +1.
+       1   CSRBACKWARD PIC S9(9) COMP VALUE +2.

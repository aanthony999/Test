@@ -0,0 +1,95 @@
+//*--------------------------------------------------------------------
+//* JCL TO COMPILE, LINK-EDIT, AND EXECUTE TESTCOB (LOAD MODULE
+//* COBLOAD, PROGRAM BPGC).  EACH STEP IS CONDITIONED ON THE RETURN
+//* CODE OF THE STEPS BEFORE IT, SO A FAILED COMPILE DOES NOT GET
+//* QUIETLY LINKED AND RUN, AND A FAILED LINK-EDIT DOES NOT GET RUN
+//* AGAINST A STALE OR PARTIALLY-RELINKED LOAD MODULE.  ALL FOUR
+//* STEPS ARE IN ONE JOB BECAUSE COND= ONLY SEES RETURN CODES FROM
+//* STEPS IN THE SAME JOB.
+//*
+//* IF THE GO STEP ABENDS PARTWAY THROUGH THE MULTIPLY, RESUBMIT WITH
+//* RESTART=GO SO TESTCOB PICKS UP AFTER THE LAST CHECKPOINTED ROW
+//* INSTEAD OF REPROCESSING THE WHOLE ARRAY FROM I=1.
+//*--------------------------------------------------------------------
+//COB2   JOB  'D3113P,D31,?','FCHANG6-6756',CLASS=T,
+//     MSGCLASS=H,NOTIFY=FCHANG,REGION=0K,MSGLEVEL=(1,1),TIME=1440
+//*--------------------------------------------------------------------
+//* COMPILE THE COBOL SOURCE
+//*--------------------------------------------------------------------
+//CCSTEP EXEC EDCCO,
+//  CPARM='LIST,XREF,OPTIMIZE,RENT,SOURCE',
+//  INFILE='FCHANG.PUB.TEST(C)'
+//COMPILE.SYSLIN DD DSN=FCHANG.MPS.OBJ(C),DISP=SHR
+//COMPILE.USERLIB DD  DSN=FCHANG.DECLARE.SET,DISP=SHR
+//*--------------------------------------------------------------------
+//* PRELINK - ONLY IF THE COMPILE STEP CAME BACK CLEAN (RC=0)
+//*--------------------------------------------------------------------
+//LKSTEP EXEC EDCPLO,COND=(0,NE,CCSTEP),
+//    LPARM='AMOD=31,LIST,REFR,RENT,RMOD=ANY,XREF'
+//PLKED.SYSIN DD DSN=FCHANG.MPS.OBJ(C),DISP=SHR
+//LKED.SYSLMOD DD DSN=RSMID.FBB4417.LINKLIB,DISP=SHR,
+//     UNIT=3380,VOL=SER=RSMPAK
+//LKED.SYSIN DD *
+  LIBRARY IN(CSRIRP,CSRRRP)
+  NAME BPGC(R)
+//LKED.IN  DD DSN=FCHANG.MPS.OBJ,DISP=SHR
+//*--------------------------------------------------------------------
+//* FINAL LINK-EDIT INTO THE COBLOAD LOAD MODULE - SKIPPED IF EITHER
+//* THE COMPILE OR THE PRELINK ABOVE FAILED
+//*--------------------------------------------------------------------
+//LINKEDIT EXEC PGM=IEWL,COND=((0,NE,CCSTEP),(0,NE,LKSTEP)),
+// PARM='MAP,XREF,LIST,LET,AC=1,SIZE=(1000K,100K)'
+//SYSLIN   DD DDNAME=SYSIN
+//SYSLMOD  DD DSN=REFPAT.USER.LOAD,DISP=OLD
+//SYSLIB   DD DSN=CEE.SCEELKED,DISP=SHR
+//MYLIB    DD DSN=REFPAT.COBOL.OBJ,DISP=SHR
+//CSRLIB   DD DSN=SYS1.CSSLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=H
+//*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(TRK,(20,10))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(TRK,(20,10))
+//SYSIN    DD *
+  INCLUDE MYLIB(COBOL)
+  LIBRARY CSRLIB(CSRIRP,CSRRRP)
+  NAME COBLOAD(R)
+/*
+//*--------------------------------------------------------------------
+//* DELETE AND REALLOCATE ARRAYCOT AND CKPTFILE SO AN ORDINARY
+//* RESUBMISSION OF THIS JOB (NO RESTART=) ALWAYS STARTS THE MULTIPLY
+//* FROM A CLEAN OUTPUT DATASET AND AN EMPTY CHECKPOINT FILE, EVEN IF
+//* A PRIOR RUN LEFT THEM BEHIND.  A GENUINE RESTART, RESUBMITTED WITH
+//* RESTART=GO, SKIPS THIS STEP ENTIRELY (RESTART= SKIPS EVERY STEP
+//* BEFORE THE NAMED STEP), SO THE ROWS AND CHECKPOINTS LEFT BY THE
+//* ABORTED RUN SURVIVE FOR GO TO APPEND ONTO.  THIS IS HOW THE JOB
+//* TELLS A FRESH RUN APART FROM A RESTART.
+//*--------------------------------------------------------------------
+//CKINIT EXEC PGM=IEFBR14,COND=((0,NE,CCSTEP),(0,NE,LKSTEP),
+//     (0,NE,LINKEDIT))
+//ARRAYCOT DD  DSN=FCHANG.BPGC.ARRAYC,DISP=(MOD,DELETE,DELETE),
+//     UNIT=SYSDA,SPACE=(TRK,(1,1))
+//CKPTFILE DD  DSN=FCHANG.BPGC.CKPT,DISP=(MOD,DELETE,DELETE),
+//     UNIT=SYSDA,SPACE=(TRK,(1,1))
+//*--------------------------------------------------------------------
+//* EXECUTE THE COBOL PROGRAM - SKIPPED UNLESS THE COMPILE, THE
+//* PRELINK, AND THE LINK-EDIT ALL CAME BACK CLEAN
+//*--------------------------------------------------------------------
+//GO     EXEC  PGM=COBLOAD,
+//     COND=((0,NE,CCSTEP),(0,NE,LKSTEP),(0,NE,LINKEDIT))
+//STEPLIB  DD  DSNAME=CEE.SCEERUN,DISP=SHR
+//         DD  DSN=REFPAT.USER.LOAD,DISP=SHR,VOL=SER=RSMPAK,
+//     UNIT=3380
+//SYSABOUT DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=A
+//SYSDBOUT DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//ARRAYAIN DD  DSN=FCHANG.BPGC.ARRAYA,DISP=SHR
+//ARRAYBIN DD  DSN=FCHANG.BPGC.ARRAYB,DISP=SHR
+//ARRAYCOT DD  DSN=FCHANG.BPGC.ARRAYC,DISP=(MOD,CATLG,CATLG),
+//     UNIT=SYSDA,SPACE=(TRK,(50,50),RLSE),
+//     DCB=(RECFM=FB,LRECL=8,BLKSIZE=800)
+//PARMIN   DD  *
+000000200000002000000200
+/*
+//CKPTFILE DD  DSN=FCHANG.BPGC.CKPT,DISP=MOD,
+//     UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//     DCB=(RECFM=FB,LRECL=9,BLKSIZE=900)

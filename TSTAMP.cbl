@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      * TSTAMP - RETURN THE CURRENT RUN DATE (DD-MM-YYYY) AND RUN     *
+      * TIME (HH:MM:SS) TO THE CALLER, FORMATTED WITH MOVE            *
+      * CORRESPONDING THE SAME WAY PRG5 USED TO DO IT INLINE. SHARED  *
+      * SO ANY PROGRAM THAT NEEDS A REAL RUN DATE/TIME STAMP - SUCH   *
+      * AS TESTCOB'S BALANCING REPORT - CAN CALL IT INSTEAD OF EACH   *
+      * PROGRAM ACCEPTING AND FORMATTING DATE/TIME ITSELF.            *
+      *****************************************************************
+
+       PROGRAM-ID. TSTAMP.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       1   G1.
+        2   CC PIC X(2).
+        2   YY PIC X(2).
+        2   MM PIC X(2).
+        2   DD PIC X(2).
+       1   G2.
+        2   DD PIC X(2).
+        2   FILLER PIC X VALUE "-".
+        2   MM PIC X(2).
+        2   FILLER PIC X VALUE "-".
+        2   CC PIC X(2).
+        2   YY PIC X(2).
+       1   G3.
+        2   HH PIC X(2).
+        2   MM PIC X(2).
+        2   SS PIC X(2).
+       1   G4.
+        2   HH PIC X(2).
+        2   FILLER PIC X VALUE ":".
+        2   MM PIC X(2).
+        2   FILLER PIC X VALUE ":".
+        2   SS PIC X(2).
+
+       LINKAGE SECTION.
+       1   TS-DATE-OUT PIC X(10).
+       1   TS-TIME-OUT PIC X(08).
+
+       PROCEDURE DIVISION USING TS-DATE-OUT, TS-TIME-OUT.
+       MAIN-PROCESS.
+           ACCEPT G1 FROM DATE YYYYMMDD
+           ACCEPT G3 FROM TIME
+           MOVE CORRESPONDING G1 TO G2
+           MOVE CORRESPONDING G3 TO G4
+           MOVE G2 TO TS-DATE-OUT
+           MOVE G4 TO TS-TIME-OUT
+           GOBACK.

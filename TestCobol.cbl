@@ -1,7 +1,3 @@
-//*--------------------------------------------------------------------
-//* THE FOLLOWING EXAMPLE IS CODED IN COBOL:
-//*--------------------------------------------------------------------
-
        IDENTIFICATION DIVISION.
       *****************************************************************
       * MULTIPLY ARRAY A TIMES ARRAY B GIVING ARRAY C                 *
@@ -11,7 +7,54 @@
 
        PROGRAM-ID. TESTCOB.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * ARRAY-A AND ARRAY-B ARE THE RATE/VOLUME MATRICES SUPPLIED BY
+      * OPERATIONS - ONE SIGNED ELEMENT PER RECORD, IN ROW-MAJOR ORDER.
+           SELECT ARRAY-A-FILE ASSIGN TO ARRAYAIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARRAY-B-FILE ASSIGN TO ARRAYBIN
+               ORGANIZATION IS SEQUENTIAL.
+      * ARRAY-C IS THE PRODUCT MATRIX - ONE SIGNED ELEMENT PER RECORD,
+      * IN ROW-MAJOR ORDER, SO IT CAN BE READ BACK THE SAME WAY.
+           SELECT ARRAY-C-FILE ASSIGN TO ARRAYCOT
+               ORGANIZATION IS SEQUENTIAL.
+      * PARAMETER CARD GIVING THE ACTUAL M, N, P DIMENSIONS FOR THIS
+      * RUN, SO OPERATIONS CAN RESIZE THE JOB WITHOUT A RECOMPILE.
+           SELECT PARM-FILE ASSIGN TO PARMIN
+               ORGANIZATION IS SEQUENTIAL.
+      * CHECKPOINT FILE - HOLDS THE LAST ARRAY-C ROW (I) COMPLETED, SO
+      * A RESTART=GO,I=nnn RERUN CAN SKIP ROWS ALREADY MULTIPLIED.
+      * THE DATASET IS DISP=MOD SO THIS RUN'S CHECKPOINTS ARE ADDED
+      * AFTER ANY LEFT BY A PRIOR RUN.
+           SELECT CKPT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       1   PARM-REC.
+        2   PARM-REC-M PIC 9(9).
+        2   PARM-REC-N PIC 9(9).
+        2   PARM-REC-P PIC 9(9).
+
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+       1   CKPT-REC.
+        2   CKPT-REC-I PIC 9(9).
+
+       FD  ARRAY-A-FILE
+           RECORDING MODE IS F.
+       1   ARRAY-A-REC PIC S9(8).
+
+       FD  ARRAY-B-FILE
+           RECORDING MODE IS F.
+       1   ARRAY-B-REC PIC S9(8).
+
+       FD  ARRAY-C-FILE
+           RECORDING MODE IS F.
+       1   ARRAY-C-REC PIC S9(8).
+
        WORKING-STORAGE SECTION.
 
       * COPY THE INCLUDE FILE (WHICH DEFINES CSRFORWARD, CSRBACKWARD)
@@ -51,9 +94,66 @@
        1   UNITS PIC 9(9) COMP.
        1   RETCODE PIC 9(9) COMP.
        1   RSNCODE PIC 9(9) COMP.
+       1   PARM-WAS-READ PIC X VALUE "N".
+        88 PARM-CARD-PRESENT VALUE "Y".
+       1   CKPT-AT-END PIC X VALUE "N".
+        88 CKPT-SCAN-DONE VALUE "Y".
+       1   LAST-CKPT-I PIC 9(9) COMP VALUE ZERO.
+       1   START-I PIC 9(9) COMP.
+
+      * BALANCING REPORT FIELDS
+       1   ROW-COUNT PIC 9(9) COMP.
+       1   COL-COUNT PIC 9(9) COMP.
+       1   CONTROL-TOTAL PIC S9(18) COMP-3 VALUE ZERO.
+       1   CTOT-ELEMENT PIC S9(8).
+       1   ARRAY-C-AT-END PIC X VALUE "N".
+        88 ARRAY-C-SCAN-DONE VALUE "Y".
+
+      * RUN DATE/TIME STAMP RETURNED BY THE TSTAMP SUBPROGRAM
+       1   RUN-DATE PIC X(10).
+       1   RUN-TIME PIC X(08).
+
+      * ELAPSED-TIME INSTRUMENTATION FOR THE CSRIRP REFERENCE PATTERN
+      * CYCLES - ACCEPT FROM TIME RETURNS HHMMSSHH
+       1   TIME-START PIC 9(9).
+       1   TIME-END PIC 9(9).
+       1   ELAPSED-TIME PIC 9(9).
        PROCEDURE DIVISION.
+       MAIN-PROCESS.
            DISPLAY " BPAGE PROGRAM START "
 
+           CALL "TSTAMP" USING RUN-DATE, RUN-TIME
+           DISPLAY "RUN DATE " RUN-DATE " RUN TIME " RUN-TIME
+
+      * READ THE PARAMETER CARD FOR THE M, N, P MATRIX DIMENSIONS -
+      * IF THERE IS NO PARAMETER CARD, FALL BACK TO THE DEFAULT
+      * DIMENSIONS DECLARED ABOVE
+           OPEN INPUT PARM-FILE
+           READ PARM-FILE
+               AT END
+                   DISPLAY "TESTCOB0001 NO PARAMETER CARD - USING "
+                       "DEFAULT DIMENSIONS"
+               NOT AT END
+                   MOVE PARM-REC-M TO M
+                   MOVE PARM-REC-N TO N
+                   MOVE PARM-REC-P TO P
+                   SET PARM-CARD-PRESENT TO TRUE
+           END-READ
+           CLOSE PARM-FILE
+
+           IF M > 200 OR N > 200 OR P > 200
+               DISPLAY "TESTCOB0002 REQUESTED DIMENSION EXCEEDS THE "
+                   "200X200X200 ARRAY CAPACITY"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+      * TIME THE FIRST REFERENCE PATTERN CYCLE - UNITS=25 CSRIRP FOR
+      * ARRAY A AND ARRAY B, THE LOADING OF ARRAY A AND ARRAY B, AND
+      * THE MATCHING CSRRRP CALLS - TO SEE WHETHER THE REFERENCE
+      * PATTERN IS ACTUALLY HELPING
+           ACCEPT TIME-START FROM TIME
+
       * CALCULATE CSRIRP PARAMETERS FOR INITIALIZING ARRAY A
       * UNITSIZE WILL BE THE SIZE OF ONE ROW.
       * UNITS WILL BE 25
@@ -75,6 +175,7 @@
 
            DISPLAY "FIRST RETURN CODE IS "
            DISPLAY RETCODE
+           PERFORM CHECK-RETCODE
 
       * CALCULATE CSRIRP PARAMETERS FOR INITIALIZING ARRAY B
       * UNITSIZE WILL BE THE SIZE OF ONE ROW.
@@ -98,22 +199,37 @@
 
            DISPLAY "SECOND RETURN CODE IS "
            DISPLAY RETCODE
-
-      * INITIALIZE EACH ARRAY A ELEMENT TO THE SUM OF ITS INDICES
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I = M
-             PERFORM VARYING J FROM 1 BY 1 UNTIL J = N
-               COMPUTE X = I + J
-               MOVE X TO ARRAY-A(I, J)
+           PERFORM CHECK-RETCODE
+
+      * READ ARRAY A FROM THE INPUT DATASET - ONE ELEMENT PER RECORD,
+      * IN ROW-MAJOR ORDER, INSTEAD OF SYNTHESIZING THE VALUES
+           OPEN INPUT ARRAY-A-FILE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > M
+             PERFORM VARYING J FROM 1 BY 1 UNTIL J > N
+               READ ARRAY-A-FILE INTO ARRAY-A(I, J)
+                   AT END
+                       DISPLAY "TESTCOB0003 UNEXPECTED END OF ARRAYAIN"
+                       MOVE 20 TO RETURN-CODE
+                       GOBACK
+               END-READ
                END-PERFORM
              END-PERFORM
-
-      * INITIALIZE EACH ARRAY B ELEMENT TO THE SUM OF ITS INDICES
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I = N
-             PERFORM VARYING J FROM 1 BY 1 UNTIL J = P
-               COMPUTE X = I + J
-               MOVE X TO ARRAY-B(I, J)
+           CLOSE ARRAY-A-FILE
+
+      * READ ARRAY B FROM THE INPUT DATASET - ONE ELEMENT PER RECORD,
+      * IN ROW-MAJOR ORDER, INSTEAD OF SYNTHESIZING THE VALUES
+           OPEN INPUT ARRAY-B-FILE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+             PERFORM VARYING J FROM 1 BY 1 UNTIL J > P
+               READ ARRAY-B-FILE INTO ARRAY-B(I, J)
+                   AT END
+                       DISPLAY "TESTCOB0004 UNEXPECTED END OF ARRAYBIN"
+                       MOVE 20 TO RETURN-CODE
+                       GOBACK
+               END-READ
              END-PERFORM
            END-PERFORM
+           CLOSE ARRAY-B-FILE
 
       * REMOVE THE REFERENCE PATTERN ESTABLISHED FOR ARRAY A
            CALL "CSRRRP" USING
@@ -124,6 +240,7 @@
 
            DISPLAY "THIRD RETURN CODE IS "
            DISPLAY RETCODE
+           PERFORM CHECK-RETCODE
 
       * REMOVE THE REFERENCE PATTERN ESTABLISHED FOR ARRAY B
            CALL "CSRRRP" USING
@@ -134,6 +251,24 @@
 
            DISPLAY "FOURTH RETURN CODE IS "
            DISPLAY RETCODE
+           PERFORM CHECK-RETCODE
+
+           ACCEPT TIME-END FROM TIME
+           IF TIME-END < TIME-START
+      * THE CYCLE CROSSED MIDNIGHT - ADD A FULL DAY'S WORTH OF
+      * HUNDREDTHS OF A SECOND BACK IN BEFORE SUBTRACTING
+               COMPUTE ELAPSED-TIME =
+                   TIME-END - TIME-START + 8640000
+           ELSE
+               COMPUTE ELAPSED-TIME = TIME-END - TIME-START
+           END-IF
+           DISPLAY "ELAPSED TIME FOR FIRST REFERENCE PATTERN CYCLE "
+               "(UNITS=25) IS " ELAPSED-TIME
+
+      * TIME THE SECOND REFERENCE PATTERN CYCLE - UNITS=20 CSRIRP FOR
+      * ARRAY A, UNITS=50 COLUMN-AT-A-TIME CSRIRP FOR ARRAY B, THE
+      * MULTIPLY LOOP, AND THE MATCHING CSRRRP CALLS
+           ACCEPT TIME-START FROM TIME
 
       * CALCULATE CSRIRP PARAMETERS FOR ARRAY A
       * UNITSIZE WILL BE THE SIZE OF ONE ROW.
@@ -156,6 +291,7 @@
 
            DISPLAY "FIFTH RETURN CODE IS "
            DISPLAY RETCODE
+           PERFORM CHECK-RETCODE
 
       * CALCULATE CSRIRP PARAMETERS FOR ARRAY B
       * UNITSIZE WILL BE THE SIZE OF ONE ELEMENT.
@@ -180,17 +316,45 @@
 
            DISPLAY "SIXTH RETURN CODE IS "
            DISPLAY RETCODE
-
-      * MULTIPLY ARRAY A TIMES ARRAY B GIVING ARRAY C
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I = M
-             PERFORM VARYING J FROM 1 BY 1 UNTIL J = P
+           PERFORM CHECK-RETCODE
+
+      * FIND THE LAST ROW CHECKPOINTED BY A PRIOR RUN, IF ANY, SO A
+      * RESTART=GO,I=nnn RERUN RESUMES INSTEAD OF STARTING AT ROW 1
+           OPEN INPUT CKPT-FILE
+           PERFORM UNTIL CKPT-SCAN-DONE
+               READ CKPT-FILE
+                   AT END SET CKPT-SCAN-DONE TO TRUE
+                   NOT AT END MOVE CKPT-REC-I TO LAST-CKPT-I
+               END-READ
+           END-PERFORM
+           CLOSE CKPT-FILE
+
+           COMPUTE START-I = LAST-CKPT-I + 1
+           IF START-I > 1
+               DISPLAY "TESTCOB0005 RESUMING MULTIPLY AT ROW " START-I
+           END-IF
+
+      * MULTIPLY ARRAY A TIMES ARRAY B GIVING ARRAY C, WRITING EACH
+      * ELEMENT OF THE PRODUCT MATRIX TO THE OUTPUT DATASET AND
+      * CHECKPOINTING THE ROW AS IT IS COMPLETED - OPEN EXTEND SO A
+      * RESTART=GO RERUN APPENDS ONTO THE ROWS ALREADY WRITTEN BY THE
+      * ABORTED RUN INSTEAD OF TRUNCATING THEM
+           OPEN EXTEND ARRAY-C-FILE
+           OPEN EXTEND CKPT-FILE
+           PERFORM VARYING I FROM START-I BY 1 UNTIL I > M
+             PERFORM VARYING J FROM 1 BY 1 UNTIL J > P
                COMPUTE ARRAY-C(I, J) = 0
-               PERFORM VARYING K FROM 1 BY 1 UNTIL K = N
-               COMPUTE X = ARRAY-C(I, J) +
+               PERFORM VARYING K FROM 1 BY 1 UNTIL K > N
+               COMPUTE ARRAY-C(I, J) = ARRAY-C(I, J) +
                        ARRAY-A(I, K) * ARRAY-B(K, J)
                END-PERFORM
+               WRITE ARRAY-C-REC FROM ARRAY-C(I, J)
              END-PERFORM
+             MOVE I TO CKPT-REC-I
+             WRITE CKPT-REC
            END-PERFORM
+           CLOSE ARRAY-C-FILE
+           CLOSE CKPT-FILE
 
       * REMOVE THE REFERENCE PATTERN ESTABLISHED FOR ARRAY A
            CALL "CSRRRP" USING
@@ -201,6 +365,7 @@
 
            DISPLAY "SEVENTH RETURN CODE IS "
            DISPLAY RETCODE
+           PERFORM CHECK-RETCODE
 
       * REMOVE THE REFERENCE PATTERN ESTABLISHED FOR ARRAY B
            CALL "CSRRRP" USING
@@ -211,57 +376,80 @@
 
            DISPLAY "EIGHTH RETURN CODE IS "
            DISPLAY RETCODE
+           PERFORM CHECK-RETCODE
+
+           ACCEPT TIME-END FROM TIME
+           IF TIME-END < TIME-START
+      * THE CYCLE CROSSED MIDNIGHT - ADD A FULL DAY'S WORTH OF
+      * HUNDREDTHS OF A SECOND BACK IN BEFORE SUBTRACTING
+               COMPUTE ELAPSED-TIME =
+                   TIME-END - TIME-START + 8640000
+           ELSE
+               COMPUTE ELAPSED-TIME = TIME-END - TIME-START
+           END-IF
+           DISPLAY "ELAPSED TIME FOR SECOND REFERENCE PATTERN CYCLE "
+               "(UNITS=20/50) IS " ELAPSED-TIME
+
+           PERFORM BALANCING-REPORT
 
            DISPLAY " BPAGE PROGRAM END "
            GOBACK.
-//*--------------------------------------------------------------------
-//* JCL USED TO COMPILE, LINK, THE COBOL PROGRAM
-//*--------------------------------------------------------------------
-//FCHANGC JOB 'D3113P,D31,?','FCHANG6-6756',CLASS=T,
-//     MSGCLASS=H,NOTIFY=FCHANG,REGION=0K
-//CCSTEP EXEC EDCCO,
-//  CPARM='LIST,XREF,OPTIMIZE,RENT,SOURCE',
-//  INFILE='FCHANG.PUB.TEST(C)'
-//COMPILE.SYSLIN DD DSN='FCHANG.MPS.OBJ(C),DISP=SHR'
-//COMPILE.USERLIB DD  DSN='FCHANG.DECLARE.SET,DISP=SHR
-//LKSTEP EXEC EDCPLO,
-//    LPARM='AMOD=31,LIST,REFR,RENT,RMOD=ANY,XREF'                      00022007
-//PLKED.SYSIN DD DSN='FCHANG.MPS.OBJ(C),DISP=SHR'
-//LKED.SYSLMOD DD DSN=RSMID.FBB4417.LINKLIB,DISP=SHR,
-//     UNIT=3380,VOL=SER=RSMPAK
-//LKED.SYSIN DD *
-  LIBRARY IN(CSRIRP,CSRRRP)
-  NAME BPGC(R)
-//LKED.IN  DD DSN=FCHANG.MPS.OBJ,DISP=SHR
-//*--------------------------------------------------------------------
-//* LINK PROGRAM
-//*--------------------------------------------------------------------
-//COBOLLK JOB                                                           00010002
-//LINKEDIT EXEC PGM=IEWL,                                               00040000
-// PARM='MAP,XREF,LIST,LET,AC=1,SIZE=(1000K,100K)'                      00050000
-//SYSLIN   DD DDNAME=SYSIN                                              00051000
-//SYSLMOD  DD DSN=REFPAT.USER.LOAD,DISP=OLD                             00052002
-//SYSLIB   DD DSN=CEE.SCEELKED,DISP=SHR                                 00053000
-//MYLIB    DD DSN=REFPAT.COBOL.OBJ,DISP=SHR                             00053102
-//CSRLIB   DD DSN=SYS1.CSSLIB,DISP=SHR                                  00053202
-//SYSPRINT DD SYSOUT=H                                                  00053300
-//*                                                                     00053400
-//SYSUT1   DD UNIT=SYSDA,SPACE=(TRK,(20,10))                            00053500
-//SYSUT2   DD UNIT=SYSDA,SPACE=(TRK,(20,10))                            00053600
-//SYSIN    DD *                                                         00053700
-  INCLUDE MYLIB(COBOL)                                                  00053802
-  LIBRARY CSRLIB(CSRIRP,CSRRRP)                                         00053901
-  NAME COBLOAD(R)                                                       00054002
-/*                                                                      00055000
-//*--------------------------------------------------------------------
-//* JCL USED TO EXECUTE THE COBOL PROGRAM
-//*--------------------------------------------------------------------
-//COB2  JOB  MSGLEVEL=(1,1),TIME=1440                                   00010000
-//GO     EXEC  PGM=COBLOAD                                              00020001
-//STEPLIB  DD  DSNAME=CEE.SCEERUN,DISP=SHR                              00030001
-//         DD  DSN=REFPAT.USER.LOAD,DISP=SHR,VOL=SER=RSMPAK,            00040001
-//     UNIT=3380                                                        00041001
-//SYSABOUT DD  SYSOUT=*                                                 00050000
-//SYSOUT   DD  SYSOUT=A                                                 00051001
-//SYSDBOUT DD  SYSOUT=*                                                 00060000
-//SYSUDUMP DD  SYSOUT=*                                                 00070000
+
+      *****************************************************************
+      * BALANCING-REPORT - A ONE-PAGE CONTROL-TOTAL REPORT SO          *
+      * OPERATIONS CAN COMPARE TODAY'S RUN AGAINST YESTERDAY'S AND     *
+      * CATCH A BAD MULTIPLY BEFORE IT REACHES ANYONE DOWNSTREAM.      *
+      *****************************************************************
+      * THE CONTROL TOTAL IS SUMMED FROM ARRAY-C-FILE ITSELF, NOT FROM
+      * THE IN-MEMORY ARRAY-C, BECAUSE ON A RESTART=GO RERUN THE ROWS
+      * BELOW START-I WERE NEVER RELOADED INTO WORKING STORAGE THIS
+      * EXECUTION - THE OUTPUT DATASET IS THE ONLY PLACE THE FULL,
+      * COMPLETED MATRIX IS GUARANTEED TO BE PRESENT.
+       BALANCING-REPORT.
+           MOVE M TO ROW-COUNT
+           MOVE P TO COL-COUNT
+           MOVE ZERO TO CONTROL-TOTAL
+           MOVE "N" TO ARRAY-C-AT-END
+           OPEN INPUT ARRAY-C-FILE
+           PERFORM UNTIL ARRAY-C-SCAN-DONE
+               READ ARRAY-C-FILE INTO CTOT-ELEMENT
+                   AT END SET ARRAY-C-SCAN-DONE TO TRUE
+                   NOT AT END
+                       COMPUTE CONTROL-TOTAL =
+                           CONTROL-TOTAL + CTOT-ELEMENT
+               END-READ
+           END-PERFORM
+           CLOSE ARRAY-C-FILE
+
+           DISPLAY "*****************************************"
+           DISPLAY "* BPGC MATRIX MULTIPLY BALANCING REPORT *"
+           DISPLAY "*****************************************"
+           DISPLAY "RUN DATE              = " RUN-DATE
+           DISPLAY "RUN TIME              = " RUN-TIME
+           DISPLAY "ARRAY-A SIZE (BYTES)  = " ARRAY-A-SIZE
+           DISPLAY "ARRAY-B SIZE (BYTES)  = " ARRAY-B-SIZE
+           DISPLAY "ARRAY-C ROW COUNT     = " ROW-COUNT
+           DISPLAY "ARRAY-C COLUMN COUNT  = " COL-COUNT
+           DISPLAY "ARRAY-C CONTROL TOTAL = " CONTROL-TOTAL
+           IF PARM-CARD-PRESENT
+               DISPLAY "DIMENSION SOURCE      = PARAMETER CARD"
+           ELSE
+               DISPLAY "DIMENSION SOURCE      = PROGRAM DEFAULT"
+           END-IF
+           DISPLAY "*****************************************".
+
+      *****************************************************************
+      * CHECK-RETCODE - A NONZERO RETCODE FROM CSRIRP OR CSRRRP MEANS  *
+      * THE REFERENCE PATTERN WAS REJECTED (FOR EXAMPLE, ARRAY-A-SIZE  *
+      * OR ARRAY-B-SIZE EXCEEDED A CSRIRP LIMIT) - DO NOT LET THE      *
+      * PROGRAM CONTINUE AND MULTIPLY AGAINST A HALF-INITIALIZED       *
+      * ARRAY, SO ABEND WITH RSNCODE IN THE MESSAGE.                   *
+      *****************************************************************
+       CHECK-RETCODE.
+           IF RETCODE NOT = ZERO
+               DISPLAY "TESTCOB0999 CSRIRP/CSRRRP CALL FAILED"
+               DISPLAY "TESTCOB0999 RETCODE = " RETCODE
+               DISPLAY "TESTCOB0999 RSNCODE = " RSNCODE
+               MOVE 999 TO RETURN-CODE
+               GOBACK
+           END-IF.
